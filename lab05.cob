@@ -7,64 +7,202 @@
        CONFIGURATION SECTION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'.
+           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS SEQUENTIAL
+             RECORD KEY IS IR-NAME
+             FILE STATUS IS INPUT-STATUS.
            SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+           SELECT EXCP-FILE ASSIGN TO 'UR-S-EXCP'.
+           SELECT SUSP-FILE ASSIGN TO 'UR-S-SUSP'.
+           SELECT CKPT-FILE ASSIGN TO 'DA-S-CKPT'
+             FILE STATUS IS CKPT-STATUS.
+           SELECT XTRC-FILE ASSIGN TO 'DA-S-XTRC'.
+           SELECT SORT-FILE ASSIGN TO 'SORTWK1'.
 
        DATA DIVISION.
 
        FILE SECTION.
        FD INPUT-FILE
-           BLOCK CONTAINS 0 RECORDS
            LABEL RECORDS ARE STANDARD.
-       01 INPUT-REC     PIC X(80).
-       FD PRNT-FILE
+       01 INPUT-REC.
+         03 IR-NAME       PIC X(20).
+         03 FILLER        PIC X(89).
+       COPY LOANPFD.
+      **************************************************************
+      * EXCEPTION REPORT - OVERPAID AND DELINQUENT ACCOUNTS ONLY,
+      * SO THE BURSAR'S OFFICE DOESN'T HAVE TO SCAN THE FULL LISTING
+      * FOR THE HANDFUL OF ACCOUNTS THAT NEED FOLLOW-UP.
+      **************************************************************
+       FD EXCP-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 EXCP-REC      PIC X(63).
+      **************************************************************
+      * SUSPENSE FILE - CAPTURES INPUT RECORDS THAT FAIL THE NUMERIC
+      * EDITS IN 1070-CHECK-NUMERIC SO ONE BAD RECORD DOESN'T POISON
+      * THE RUN'S TOTALS. CARRIES THE RAW INPUT IMAGE PLUS A REASON.
+      **************************************************************
+       FD SUSP-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 SUSP-REC.
+         03 SUSP-INPUT-IMAGE   PIC X(109).
+         03 FILLER             PIC X(2)  VALUE SPACES.
+         03 SUSP-REASON-CODE   PIC X(2).
+         03 FILLER             PIC X(2)  VALUE SPACES.
+         03 SUSP-REASON-TEXT   PIC X(30).
+      **************************************************************
+      * CHECKPOINT/RESTART FILE - A RUNNING LOG OF CHECKPOINTS TAKEN
+      * EVERY CKPT-INTERVAL RECORDS (SEE 1560-WRITE-CHECKPOINT). ON
+      * STARTUP, IF A CHECKPOINT FILE FROM A PRIOR RUN IS FOUND, THE
+      * LAST RECORD IN IT TELLS 1010-CHECK-RESTART HOW MANY SORTED
+      * RECORDS TO SKIP BEFORE RESUMING NORMAL PROCESSING.
+      **************************************************************
+       FD CKPT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 CKPT-REC.
+         03 CKPT-NAME            PIC X(20).
+         03 CKPT-COUNT           PIC 9(7).
+      * RUN-TOTAL SNAPSHOT AS OF THIS CHECKPOINT, SO A RESTARTED RUN
+      * CAN CARRY GT-*/SBT-* FORWARD INSTEAD OF RESTARTING THEM AT
+      * ZERO (SEE 1560-WRITE-CHECKPOINT AND 1020-READ-LAST-CKPT).
+         03 CKPT-GT-STUDENT-CT   PIC 9(5).
+         03 CKPT-GT-LOAN-SUM     PIC 9(7)V99.
+         03 CKPT-GT-PAID-SUM     PIC 9(7)V99.
+         03 CKPT-GT-BALANCE-SUM  PIC S9(7)V99.
+         03 CKPT-GT-OVERPAID-CT  PIC 9(5).
+         03 CKPT-GT-OVERPAID-SUM PIC 9(7)V99.
+         03 CKPT-SBT-LOAN-SUM    PIC 9(7)V99.
+         03 CKPT-SBT-PAID-SUM    PIC 9(7)V99.
+         03 CKPT-SBT-BALANCE-SUM PIC S9(7)V99.
+         03 CKPT-SAVE-DEGREE     PIC X(4).
+         03 CKPT-REC-CT          PIC 99.
+         03 CKPT-PAGE-NO         PIC 9(4).
+      **************************************************************
+      * MACHINE-READABLE EXTRACT - ONE FIXED-FORMAT RECORD PER
+      * STUDENT FOR THE LOAN-SERVICING VENDOR'S NIGHTLY LOAD JOB.
+      * UNLIKE PRNT-REC THIS CARRIES UNEDITED NUMERIC AMOUNTS.
+      **************************************************************
+       FD XTRC-FILE
            LABEL RECORDS ARE OMITTED.
-       01 PRNT-REC      PIC X(63).
+       01 XTRC-REC.
+         03 X-NAME            PIC X(20).
+         03 X-DEGREE          PIC X(4).
+         03 X-YEAR            PIC X(4).
+         03 X-LOAN            PIC 9(5)V99.
+         03 X-PAID            PIC 9(6)V99.
+         03 X-BALANCE         PIC S9(6)V99.
+         03 X-OVERPAID-FLAG   PIC X(1).
+      **************************************************************
+      * SORT WORK FILE - USED TO PRESENT INPUT-FILE TO 1500-PROCESS-
+      * SORTED IN I-DEGREE/I-NAME SEQUENCE SO THE REPORT CAN BREAK
+      * ON DEGREE PROGRAM (SEE 1550-DEGREE-BREAK).
+      **************************************************************
+       SD SORT-FILE.
+       01 SD-REC.
+         03 SD-NAME       PIC X(20).
+         03 SD-DEGREE     PIC X(4).
+         03 FILLER        PIC X(85).
        WORKING-STORAGE SECTION.
-       01 TOTAL         PIC 9(5)V99     VALUE 0.
+       01 TOTAL         PIC 9(6)V99     VALUE 0.
+       01 BAL-AMT       PIC S9(6)V99    VALUE 0.
+       01 OVERPAID-AMT  PIC 9(6)V99     VALUE 0.
        01 REC-CT        PIC 99.
+       01 STUDENT-LINE-CT PIC 99.
        01 SUB           PIC 999999.
       **************************************************************
-      * LAYOUT FOR THE INPUT FILE *
+      * RUN CONTROL TOTALS - ACCUMULATED ACROSS THE ENTIRE INPUT
+      * FILE AND PRINTED ON THE TRAILER PAGE IN 1900-PRINT-TOTALS.
+      **************************************************************
+       01 GRAND-TOTALS.
+         03 GT-STUDENT-CT   PIC 9(5)     VALUE 0.
+         03 GT-LOAN-SUM     PIC 9(7)V99  VALUE 0.
+         03 GT-PAID-SUM     PIC 9(7)V99  VALUE 0.
+         03 GT-BALANCE-SUM  PIC S9(7)V99 VALUE 0.
+         03 GT-OVERPAID-CT  PIC 9(5)     VALUE 0.
+         03 GT-OVERPAID-SUM PIC 9(7)V99  VALUE 0.
+      **************************************************************
+      * DEGREE-PROGRAM CONTROL-BREAK WORK AREAS FOR 1550-DEGREE-
+      * BREAK. SAVE-DEGREE HOLDS THE KEY OF THE GROUP CURRENTLY
+      * BEING ACCUMULATED.
+      **************************************************************
+       01 SAVE-DEGREE      PIC X(4)     VALUE SPACES.
+       01 FIRST-REC-SW      PIC X(1)    VALUE 'Y'.
+         88 FIRST-RECORD                VALUE 'Y'.
+       01 SUBTOTALS.
+         03 SBT-LOAN-SUM    PIC 9(7)V99  VALUE 0.
+         03 SBT-PAID-SUM    PIC 9(7)V99  VALUE 0.
+         03 SBT-BALANCE-SUM PIC S9(7)V99 VALUE 0.
+      **************************************************************
+      * DELINQUENT-BALANCE THRESHOLD FOR THE EXCEPTION REPORT -
+      * ANY REMAINING BALANCE OVER THIS AMOUNT IS CONSIDERED
+      * DELINQUENT AND FLAGGED FOR THE BURSAR'S OFFICE.
+      **************************************************************
+       01 DELINQUENT-THRESHOLD PIC 9(5)V99 VALUE 2500.00.
       **************************************************************
-       01 INPUT-DATA.
-         03 I-NAME       PIC X(20).
-         03 I-DEGREE     PIC X(4).
-         03 I-YEAR       PIC X(4).
-         03 I-LOAN       PIC 9(5)V99.
-         03 I-PAID OCCURS 4 TIMES PIC 9(4)V99.
-         03 FILLER       PIC X(21).
+      * REPORT PAGE-SIZE PARAMETER AND RUN-DATE/PAGE-NUMBER WORK
+      * AREAS FOR 1400-PRINT-HEAD. PAGE-SIZE-LINES REPLACES A
+      * FORMER HARDCODED LIMIT SO THE OPERATOR CAN RETUNE PAGE
+      * LENGTH IN ONE PLACE. IT COUNTS ACTUAL PRINTED DETAIL LINES
+      * (NAME LINE + ONE PER I-PAID OCCURRENCE + TOTAL-PAID LINE +
+      * BALANCE LINE - SEE STUDENT-LINE-CT IN 1600-PRINT-DATA), NOT
+      * STUDENTS, SO A MIX OF QUARTERLY AND MONTHLY PAYERS ON THE
+      * SAME PAGE STILL PRODUCES A CONSISTENT PHYSICAL PAGE LENGTH.
+      **************************************************************
+       01 PAGE-SIZE-LINES     PIC 99      VALUE 55.
+       01 PAGE-NO             PIC 9(4)    VALUE 0.
+       01 RUN-DATE-RAW.
+         03 RUN-YY            PIC 99.
+         03 RUN-MM            PIC 99.
+         03 RUN-DD            PIC 99.
+      **************************************************************
+      * ANNUAL INTEREST RATE TABLE FOR 1810-ACCRUE-INTEREST, KEYED
+      * BY CLASS STANDING (I-YEAR). A YEAR CODE NOT FOUND IN THE
+      * TABLE ACCRUES NO INTEREST.
+      **************************************************************
+       COPY LOANRATE.
+      **************************************************************
+      * INPUT-VALIDATION WORK AREAS FOR 1070-CHECK-NUMERIC. A RECORD
+      * FAILING EITHER CHECK IS ROUTED TO SUSP-FILE INSTEAD OF THE
+      * SORT, SO IT NEVER REACHES 1700-CALC-TOTAL/1800-CALC-BALANCE.
+      **************************************************************
+       01 VALID-REC-SW     PIC X(1)     VALUE 'Y'.
+         88 VALID-RECORD               VALUE 'Y'.
+       01 REASON-CODE      PIC X(2)     VALUE SPACES.
+       01 REASON-TEXT      PIC X(30)    VALUE SPACES.
+      **************************************************************
+      * CHECKPOINT/RESTART WORK AREAS. PROCESS-CT COUNTS SORTED
+      * RECORDS RETURNED FROM 2010-RETURN-SORTED (NOT RESET BY THE
+      * PAGE OR DEGREE BREAKS) AND DRIVES BOTH THE CHECKPOINT
+      * INTERVAL AND THE RESTART SKIP COUNT.
+      **************************************************************
+       01 INPUT-STATUS        PIC XX      VALUE '00'.
+       01 CKPT-STATUS         PIC XX      VALUE '00'.
+       01 CKPT-INTERVAL       PIC 9(5)    VALUE 00050.
+       01 CKPT-TALLY          PIC 9(5)    VALUE 0.
+       01 PROCESS-CT          PIC 9(7)    VALUE 0.
+       01 RESTART-MODE-SW     PIC X(1)    VALUE 'N'.
+         88 RESTART-MODE                  VALUE 'Y'.
+       01 RESTART-COUNT       PIC 9(7)    VALUE 0.
+       COPY LOANREC.
       **************************************************************
       * LAYOUT FOR THE 1ST DATA BLOCK OF REPORT PRNTING *
       **************************************************************
-       01 PRNT-DATA1.
-         03 FILLER      PIC X(8)        VALUE SPACES.
-         03 L-NAME1     PIC X(20).
-         03 L-DEGREE1   PIC X(4).
-         03 FILLER      PIC X(4)        VALUE SPACES.
-         03 L-YEAR1     PIC X(4).
-         03 FILLER      PIC X(3)        VALUE SPACES.
-         03 L-LOAN1     PIC 99999.99.
-
-       01 PRNT-DATA2.
-         03 FILLER      PIC X(53)       VALUE SPACES.
-         03 L-PAID1     PIC 9999.99.
-
-       01 PRNT-DATA3.
-         03 FILLER      PIC X(40)       VALUE SPACES.
-         03 FILLER      PIC X(10)       VALUE 'TOTAL PAID'.
-         03 FILLER      PIC X(2)        VALUE SPACES.
-         03 L-TOTAL1    PIC $$$,$$9.99.
-
-       01 PRNT-BALANCE1.
-         03 FILLER      PIC X(7)        VALUE 'BALANCE'.
-         03 FILLER      PIC X(12)        VALUE SPACES.
-         03 L-BALANCE   PIC $$$,$$9.99-.
-
-       01 PRNT-BALANCE2.
-         03 FILLER      PIC X(16)       VALUE 'OVERPAID BALANCE'.
-         03 FILLER      PIC X(3)        VALUE SPACES.
-         03 N-BALANCE   PIC $$$,$$9.99-.
+       COPY LOANPRT.
+      **************************************************************
+      * LAYOUT FOR THE RUN-DATE/PAGE-NUMBER LINE PRINTED AT THE TOP
+      * OF EVERY PAGE, AHEAD OF THE COLUMN HEADINGS *
+      **************************************************************
+       01 PRNT-RUN-HEAD.
+         03 FILLER      PIC X(6)        VALUE SPACES.
+         03 FILLER      PIC X(9)        VALUE 'RUN DATE:'.
+         03 H-RUN-MM    PIC 99.
+         03 FILLER      PIC X(1)        VALUE '/'.
+         03 H-RUN-DD    PIC 99.
+         03 FILLER      PIC X(1)        VALUE '/'.
+         03 H-RUN-YY    PIC 99.
+         03 FILLER      PIC X(10)       VALUE SPACES.
+         03 FILLER      PIC X(6)        VALUE 'PAGE: '.
+         03 H-PAGE-NO   PIC ZZZ9.
       **************************************************************
       * LAYOUT FOR THE 1ST HEADING LINE OF REPORT PRNTING *
       **************************************************************
@@ -75,6 +213,82 @@
          03 FILLER      PIC X(7)        VALUE 'YEAR'.
          03 FILLER      PIC X(11)       VALUE 'LOAN'.
          03 FILLER      PIC X(10)       VALUE 'PAID'.
+      **************************************************************
+      * LAYOUT FOR THE RUN GRAND-TOTAL TRAILER PAGE *
+      **************************************************************
+       01 PRNT-TOTALS-HEAD.
+         03 FILLER      PIC X(63)       VALUE
+           'LOAN PORTFOLIO GRAND TOTALS'.
+       01 PRNT-TOTALS1.
+         03 FILLER      PIC X(22)       VALUE 'STUDENTS PROCESSED . .'.
+         03 T-STUDENT-CT PIC ZZ,ZZ9.
+       01 PRNT-TOTALS2.
+         03 FILLER      PIC X(22)       VALUE 'TOTAL LOAN AMOUNT . .'.
+         03 T-LOAN-SUM  PIC $$$,$$$,$$9.99.
+       01 PRNT-TOTALS3.
+         03 FILLER      PIC X(22)       VALUE 'TOTAL PAID  . . . . .'.
+         03 T-PAID-SUM  PIC $$$,$$$,$$9.99.
+       01 PRNT-TOTALS4.
+         03 FILLER      PIC X(22)       VALUE 'TOTAL BALANCE DUE . .'.
+         03 T-BALANCE-SUM PIC $$$,$$$,$$9.99-.
+       01 PRNT-TOTALS5.
+         03 FILLER      PIC X(22)       VALUE 'OVERPAID ACCOUNTS . .'.
+         03 T-OVERPAID-CT PIC ZZ,ZZ9.
+       01 PRNT-TOTALS6.
+         03 FILLER      PIC X(22)       VALUE 'TOTAL OVERPAID AMT  .'.
+         03 T-OVERPAID-SUM PIC $$$,$$$,$$9.99.
+      **************************************************************
+      * LAYOUT FOR THE DEGREE-PROGRAM SUBTOTAL LINES *
+      **************************************************************
+       01 PRNT-SUBTOTAL1.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 FILLER      PIC X(7)        VALUE 'DEGREE'.
+         03 SBT-DEGREE  PIC X(4).
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 FILLER      PIC X(8)        VALUE 'SUBTOTAL'.
+      * SBT-LOAN/PAID/BALANCE ARE SCALED LIKE T-LOAN-SUM/T-PAID-SUM/
+      * T-BALANCE-SUM ABOVE (NOT LIKE A SINGLE STUDENT'S L-LOAN1/
+      * L-TOTAL1/L-BALANCE) BECAUSE THEY RECEIVE SBT-LOAN-SUM/
+      * SBT-PAID-SUM/SBT-BALANCE-SUM - A WHOLE DEGREE PROGRAM'S
+      * ACCUMULATED TOTAL, NOT ONE STUDENT'S RECORD.
+       01 PRNT-SUBTOTAL2.
+         03 FILLER      PIC X(37)       VALUE SPACES.
+         03 FILLER      PIC X(10)       VALUE 'LOAN'.
+         03 FILLER      PIC X(2)        VALUE SPACES.
+         03 SBT-LOAN    PIC $$$,$$$,$$9.99.
+       01 PRNT-SUBTOTAL3.
+         03 FILLER      PIC X(37)       VALUE SPACES.
+         03 FILLER      PIC X(10)       VALUE 'PAID'.
+         03 FILLER      PIC X(2)        VALUE SPACES.
+         03 SBT-PAID    PIC $$$,$$$,$$9.99.
+       01 PRNT-SUBTOTAL4.
+         03 FILLER      PIC X(36)       VALUE SPACES.
+         03 FILLER      PIC X(10)       VALUE 'BALANCE'.
+         03 FILLER      PIC X(2)        VALUE SPACES.
+         03 SBT-BALANCE PIC $$$,$$$,$$9.99-.
+      **************************************************************
+      * LAYOUT FOR THE EXCEPTION REPORT HEADING AND DATA LINE *
+      **************************************************************
+      * HEADING COLUMN WIDTHS MATCH EXCP-DATA'S FIELD WIDTHS BELOW
+      * (10/11/12/10) SO THE LABELS LINE UP OVER THE EDITED
+      * NUMERIC VALUES THEY HEAD. EX-PAID/EX-BALANCE ARE SCALED ONE
+      * DIGIT WIDER THAN EX-LOAN BECAUSE THEY RECEIVE TOTAL/L-BALANCE,
+      * A SUM OF UP TO 12 INSTALLMENTS, NOT A SINGLE LOAN AMOUNT -
+      * THE SEPARATE 1-BYTE FILLER AHEAD OF EX-FLAG WAS DROPPED TO
+      * MAKE ROOM SINCE EX-BALANCE'S OWN SIGN POSITION ALREADY LEAVES
+      * A BLANK THERE WHEN THE BALANCE ISN'T OVERPAID.
+       01 EXCP-HEADING.
+         03 FILLER      PIC X(20)       VALUE 'NAME'.
+         03 FILLER      PIC X(10)       VALUE 'LOAN'.
+         03 FILLER      PIC X(11)       VALUE 'PAID'.
+         03 FILLER      PIC X(12)       VALUE 'BALANCE'.
+         03 FILLER      PIC X(10)       VALUE 'FLAG'.
+       01 EXCP-DATA.
+         03 EX-NAME     PIC X(20).
+         03 EX-LOAN     PIC $$$,$$9.99.
+         03 EX-PAID     PIC $$$,$$$9.99.
+         03 EX-BALANCE  PIC $$$,$$$9.99-.
+         03 EX-FLAG     PIC X(10).
        01 MISC.
       **************************************************************
       *       END OF FILE (EOF) SWITCHES *
@@ -86,29 +300,294 @@
       **************************************************************
        PROCEDURE DIVISION.
        000-MAINLINE.
-           OPEN INPUT INPUT-FILE
-             OUTPUT PRNT-FILE.
-           PERFORM 2000-READ-INPUT.
-           PERFORM 1400-PRINT-HEAD.
-           PERFORM 1500-LOOP
-             UNTIL EOF-I = 1.
-           CLOSE INPUT-FILE
-             PRNT-FILE.
+           ACCEPT RUN-DATE-RAW FROM DATE.
+           PERFORM 1010-CHECK-RESTART.
+      * A RESTARTED RUN EXTENDS THE PRIOR RUN'S REPORT/EXCEPTION/
+      * EXTRACT/CHECKPOINT FILES INSTEAD OF TRUNCATING THEM, SO THE
+      * PARTIAL OUTPUT ALREADY ON DISK SURVIVES AND GETS COMPLETED
+      * RATHER THAN REPLACED. SUSP-FILE IS ALWAYS OPENED FRESH BECAUSE
+      * 1050-VALIDATE-INPUT RE-VALIDATES THE WHOLE INPUT FILE ON EVERY
+      * RUN (RESTART OR NOT), SO EXTENDING IT WOULD DUPLICATE ENTRIES
+      * FOR BAD RECORDS ALREADY LOGGED BEFORE THE INTERRUPTION.
+           IF RESTART-MODE
+             OPEN EXTEND PRNT-FILE
+                         EXCP-FILE
+                         CKPT-FILE
+                         XTRC-FILE
+             OPEN OUTPUT SUSP-FILE
+           ELSE
+             OPEN OUTPUT PRNT-FILE
+                         EXCP-FILE
+                         SUSP-FILE
+                         CKPT-FILE
+                         XTRC-FILE
+             WRITE EXCP-REC FROM EXCP-HEADING
+             PERFORM 1400-PRINT-HEAD
+           END-IF.
+           SORT SORT-FILE
+             ON ASCENDING KEY SD-DEGREE SD-NAME
+             INPUT PROCEDURE 1050-VALIDATE-INPUT
+               THRU 1050-VALIDATE-EXIT
+             OUTPUT PROCEDURE 1500-PROCESS-SORTED
+               THRU 1500-PROCESS-EXIT.
+           PERFORM 1900-PRINT-TOTALS.
+           CLOSE PRNT-FILE
+                 EXCP-FILE
+                 SUSP-FILE
+                 CKPT-FILE
+                 XTRC-FILE.
+      * THE RUN COMPLETED CLEANLY THROUGH EOF, SO THE CHECKPOINT LOG
+      * IS CLEARED - OTHERWISE THE NEXT NORMAL RUN WOULD FIND THIS
+      * RUN'S CHECKPOINTS IN 1010-CHECK-RESTART AND MISTAKENLY SKIP
+      * RECORDS AS IF IT WERE ITSELF A RESTART.
+           PERFORM 1950-CLEAR-CHECKPOINT.
            STOP RUN.
+      **************************************************************
+      * LOOKS FOR A CHECKPOINT FILE LEFT BY AN INTERRUPTED PRIOR RUN.
+      * WHEN ONE IS FOUND, ITS LAST RECORD GIVES THE RECORD COUNT TO
+      * SKIP IN 1520-LOOP-SORTED SO THE RESTARTED RUN DOESN'T REDO
+      * WORK ALREADY REFLECTED ON THE REPORT, AND RESTORES GT-*/SBT-*/
+      * SAVE-DEGREE/REC-CT/PAGE-NO SO THE CARRIED-FORWARD TOTALS AND
+      * PAGE LAYOUT PICK UP WHERE THE INTERRUPTED RUN LEFT OFF RATHER
+      * THAN RESTARTING AT ZERO. 000-MAINLINE DECIDES WHETHER TO OPEN
+      * EXTEND OR OUTPUT BASED ON RESTART-MODE-SW SET HERE.
+      **************************************************************
+       1010-CHECK-RESTART.
+           OPEN INPUT CKPT-FILE.
+           IF CKPT-STATUS = '00'
+             PERFORM 1020-READ-LAST-CKPT
+               UNTIL CKPT-STATUS NOT = '00'
+             CLOSE CKPT-FILE
+             IF RESTART-COUNT > 0
+               MOVE 'Y' TO RESTART-MODE-SW
+               MOVE 'N' TO FIRST-REC-SW
+             END-IF
+           END-IF.
+
+       1020-READ-LAST-CKPT.
+           READ CKPT-FILE.
+           IF CKPT-STATUS = '00'
+             MOVE CKPT-COUNT           TO RESTART-COUNT
+             MOVE CKPT-GT-STUDENT-CT   TO GT-STUDENT-CT
+             MOVE CKPT-GT-LOAN-SUM     TO GT-LOAN-SUM
+             MOVE CKPT-GT-PAID-SUM     TO GT-PAID-SUM
+             MOVE CKPT-GT-BALANCE-SUM  TO GT-BALANCE-SUM
+             MOVE CKPT-GT-OVERPAID-CT  TO GT-OVERPAID-CT
+             MOVE CKPT-GT-OVERPAID-SUM TO GT-OVERPAID-SUM
+             MOVE CKPT-SBT-LOAN-SUM    TO SBT-LOAN-SUM
+             MOVE CKPT-SBT-PAID-SUM    TO SBT-PAID-SUM
+             MOVE CKPT-SBT-BALANCE-SUM TO SBT-BALANCE-SUM
+             MOVE CKPT-SAVE-DEGREE     TO SAVE-DEGREE
+             MOVE CKPT-REC-CT          TO REC-CT
+             MOVE CKPT-PAGE-NO         TO PAGE-NO
+           END-IF.
+      **************************************************************
+      * CLEARS THE CHECKPOINT LOG AFTER A RUN COMPLETES NORMALLY SO A
+      * SUBSEQUENT FRESH RUN DOESN'T MISREAD IT AS A RESTART POINT.
+      **************************************************************
+       1950-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CKPT-FILE.
+           CLOSE CKPT-FILE.
 
        1400-PRINT-HEAD.
+           PERFORM 1405-PRINT-RUN-STAMP.
            WRITE PRNT-REC FROM PRNT-HEADING1
-             AFTER ADVANCING PAGE.
+             AFTER ADVANCING 1 LINE.
            MOVE SPACES TO PRNT-REC.
            WRITE PRNT-REC
              AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * STAMPS THE RUN DATE AND NEXT PAGE NUMBER AND STARTS A NEW
+      * PHYSICAL PAGE - SHARED BY 1400-PRINT-HEAD (STUDENT-DETAIL
+      * PAGES) AND 1900-PRINT-TOTALS (THE TRAILER PAGE) SO EVERY
+      * PAGE IN THE REPORT CARRIES THE SAME STAMP.
+      **************************************************************
+       1405-PRINT-RUN-STAMP.
+           ADD 1 TO PAGE-NO.
+           MOVE RUN-MM TO H-RUN-MM.
+           MOVE RUN-DD TO H-RUN-DD.
+           MOVE RUN-YY TO H-RUN-YY.
+           MOVE PAGE-NO TO H-PAGE-NO.
+           WRITE PRNT-REC FROM PRNT-RUN-HEAD
+             AFTER ADVANCING PAGE.
+      **************************************************************
+      * INPUT PROCEDURE FOR THE SORT - READS INPUT-FILE DIRECTLY SO
+      * EACH RECORD CAN BE NUMERIC-EDITED BEFORE IT IS ALLOWED INTO
+      * THE SORT. BAD RECORDS ARE ROUTED TO SUSP-FILE INSTEAD.
+      **************************************************************
+       1050-VALIDATE-INPUT.
+           OPEN INPUT INPUT-FILE.
+           IF INPUT-STATUS NOT = '00'
+             DISPLAY 'LAB5: INPUT-FILE OPEN FAILED, STATUS='
+               INPUT-STATUS
+             STOP RUN
+           END-IF.
+           PERFORM 2000-READ-INPUT.
+           PERFORM 1060-VALIDATE-LOOP
+             UNTIL EOF-I = 1.
+           CLOSE INPUT-FILE.
+           MOVE 0 TO EOF-I.
+       1050-VALIDATE-EXIT.
+           EXIT.
 
-       1500-LOOP.
-           PERFORM 1700-CALC-TOTAL.
-           PERFORM 1800-CALC-BALANCE.
-           PERFORM 1600-PRINT-DATA.
+       1060-VALIDATE-LOOP.
+           PERFORM 1070-CHECK-NUMERIC.
+           IF VALID-RECORD
+             RELEASE SD-REC FROM INPUT-DATA
+           ELSE
+             PERFORM 1080-WRITE-SUSPENSE
+           END-IF.
            PERFORM 2000-READ-INPUT.
       **************************************************************
+      * VALIDATES I-LOAN AND EVERY I-PAID OCCURRENCE ARE NUMERIC
+      * BEFORE THE RECORD IS TRUSTED WITH ARITHMETIC *
+      **************************************************************
+       1070-CHECK-NUMERIC.
+           MOVE 'Y' TO VALID-REC-SW.
+           MOVE SPACES TO REASON-CODE REASON-TEXT.
+           IF I-LOAN NOT NUMERIC
+             MOVE 'N'                   TO VALID-REC-SW
+             MOVE '01'                  TO REASON-CODE
+             MOVE 'I-LOAN NOT NUMERIC'   TO REASON-TEXT
+           END-IF.
+           IF VALID-RECORD
+             AND (I-PAY-CT NOT NUMERIC
+               OR I-PAY-CT < 1 OR I-PAY-CT > 12)
+             MOVE 'N'                   TO VALID-REC-SW
+             MOVE '03'                  TO REASON-CODE
+             MOVE 'I-PAY-CT OUT OF RANGE' TO REASON-TEXT
+           END-IF.
+           IF VALID-RECORD
+             PERFORM 1075-CHECK-PAID
+               VARYING SUB FROM 1 BY 1 UNTIL SUB > I-PAY-CT
+                 OR NOT VALID-RECORD
+           END-IF.
+
+       1075-CHECK-PAID.
+           IF I-PAID (SUB) NOT NUMERIC
+             MOVE 'N'                   TO VALID-REC-SW
+             MOVE '02'                  TO REASON-CODE
+             MOVE 'I-PAID NOT NUMERIC'   TO REASON-TEXT
+           END-IF.
+
+       1080-WRITE-SUSPENSE.
+           MOVE INPUT-REC     TO SUSP-INPUT-IMAGE.
+           MOVE REASON-CODE   TO SUSP-REASON-CODE.
+           MOVE REASON-TEXT   TO SUSP-REASON-TEXT.
+           WRITE SUSP-REC.
+      **************************************************************
+      * OUTPUT PROCEDURE FOR THE SORT - DRIVES THE REPORT OFF THE
+      * I-DEGREE/I-NAME SEQUENCED RECORDS AND WATCHES FOR A CHANGE
+      * IN I-DEGREE TO TRIGGER 1550-DEGREE-BREAK.
+      **************************************************************
+       1500-PROCESS-SORTED.
+           PERFORM 2010-RETURN-SORTED.
+           PERFORM 1520-LOOP-SORTED
+             UNTIL EOF-I = 1.
+           IF NOT FIRST-RECORD
+             PERFORM 1550-DEGREE-BREAK
+           END-IF.
+       1500-PROCESS-EXIT.
+           EXIT.
+
+       1520-LOOP-SORTED.
+           IF RESTART-MODE AND PROCESS-CT < RESTART-COUNT
+             ADD 1 TO PROCESS-CT
+           ELSE
+             IF FIRST-RECORD
+               MOVE I-DEGREE TO SAVE-DEGREE
+               MOVE 'N' TO FIRST-REC-SW
+             ELSE
+               IF I-DEGREE NOT = SAVE-DEGREE
+                 PERFORM 1550-DEGREE-BREAK
+                 PERFORM 1555-DEGREE-BREAK-NEXT-PAGE
+                 MOVE I-DEGREE TO SAVE-DEGREE
+               END-IF
+             END-IF
+             PERFORM 1700-CALC-TOTAL
+             PERFORM 1800-CALC-BALANCE
+             PERFORM 1600-PRINT-DATA
+             ADD I-LOAN  TO SBT-LOAN-SUM
+             ADD TOTAL   TO SBT-PAID-SUM
+      * ONLY GENUINE BALANCES DUE ADD INTO SBT-BALANCE-SUM - AN
+      * OVERPAID STUDENT'S NEGATIVE BAL-AMT IS ALREADY CAPTURED
+      * SEPARATELY IN GT-OVERPAID-CT/GT-OVERPAID-SUM (1600-PRINT-
+      * DATA) AND MUST NOT NET AGAINST WHAT THE GROUP STILL OWES.
+             IF BAL-AMT > 0
+               ADD BAL-AMT TO SBT-BALANCE-SUM
+             END-IF
+             ADD 1 TO PROCESS-CT
+             ADD 1 TO CKPT-TALLY
+             IF CKPT-TALLY = CKPT-INTERVAL
+               PERFORM 1560-WRITE-CHECKPOINT
+             END-IF
+           END-IF.
+           PERFORM 2010-RETURN-SORTED.
+      **************************************************************
+      * LOGS THE CURRENT PROGRESS TO THE CHECKPOINT FILE EVERY
+      * CKPT-INTERVAL RECORDS SO A RESTARTED RUN CAN SKIP AHEAD *
+      **************************************************************
+       1560-WRITE-CHECKPOINT.
+           MOVE I-NAME               TO CKPT-NAME.
+           MOVE PROCESS-CT           TO CKPT-COUNT.
+           MOVE GT-STUDENT-CT        TO CKPT-GT-STUDENT-CT.
+           MOVE GT-LOAN-SUM          TO CKPT-GT-LOAN-SUM.
+           MOVE GT-PAID-SUM          TO CKPT-GT-PAID-SUM.
+           MOVE GT-BALANCE-SUM       TO CKPT-GT-BALANCE-SUM.
+           MOVE GT-OVERPAID-CT       TO CKPT-GT-OVERPAID-CT.
+           MOVE GT-OVERPAID-SUM      TO CKPT-GT-OVERPAID-SUM.
+           MOVE SBT-LOAN-SUM         TO CKPT-SBT-LOAN-SUM.
+           MOVE SBT-PAID-SUM         TO CKPT-SBT-PAID-SUM.
+           MOVE SBT-BALANCE-SUM      TO CKPT-SBT-BALANCE-SUM.
+           MOVE SAVE-DEGREE          TO CKPT-SAVE-DEGREE.
+           MOVE REC-CT               TO CKPT-REC-CT.
+           MOVE PAGE-NO              TO CKPT-PAGE-NO.
+           WRITE CKPT-REC.
+           MOVE 0 TO CKPT-TALLY.
+      **************************************************************
+      * PRINTS THE DEGREE-PROGRAM SUBTOTAL LINE AND RESETS FOR THE
+      * NEXT GROUP. BREAKS TO A NEW PAGE FIRST IF THE 5-LINE BLOCK
+      * (BLANK + PRNT-SUBTOTAL1 THRU PRNT-SUBTOTAL4) WOULDN'T FIT IN
+      * WHAT'S LEFT OF THE CURRENT PAGE - THE SAME HEADROOM CHECK
+      * 1600-PRINT-DATA USES FOR A STUDENT'S BLOCK. STARTING THE NEXT
+      * GROUP'S OWN PAGE IS 1555-DEGREE-BREAK-NEXT-PAGE'S JOB, NOT
+      * THIS PARAGRAPH'S - THE FINAL CALL FROM 1500-PROCESS-SORTED AT
+      * END OF FILE HAS NO NEXT GROUP TO START A PAGE FOR.
+      **************************************************************
+       1550-DEGREE-BREAK.
+           MOVE SAVE-DEGREE    TO SBT-DEGREE.
+           MOVE SBT-LOAN-SUM   TO SBT-LOAN.
+           MOVE SBT-PAID-SUM   TO SBT-PAID.
+           MOVE SBT-BALANCE-SUM TO SBT-BALANCE.
+           IF REC-CT + 5 > PAGE-SIZE-LINES
+             PERFORM 1400-PRINT-HEAD
+             MOVE 0 TO REC-CT
+           END-IF.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL1
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL2
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL3
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-SUBTOTAL4
+             AFTER ADVANCING 1 LINE.
+           ADD 5 TO REC-CT.
+           MOVE 0 TO SBT-LOAN-SUM SBT-PAID-SUM SBT-BALANCE-SUM.
+      **************************************************************
+      * STARTS THE NEXT DEGREE GROUP ON A FRESH PAGE. PERFORMED FROM
+      * 1520-LOOP-SORTED ONLY ON A GENUINE MID-RUN DEGREE CHANGE -
+      * NOT FROM 1500-PROCESS-SORTED'S END-OF-FILE CALL TO
+      * 1550-DEGREE-BREAK, SO THE RUN DOESN'T WASTE A HEADER-ONLY
+      * PAGE BETWEEN THE LAST SUBTOTAL AND THE GRAND-TOTAL TRAILER
+      * (1900-PRINT-TOTALS STARTS THE TRAILER'S OWN PAGE).
+      **************************************************************
+       1555-DEGREE-BREAK-NEXT-PAGE.
+           PERFORM 1400-PRINT-HEAD.
+           MOVE 0 TO REC-CT.
+      **************************************************************
       * PRINTS THE SCHEDULE INFORMATION *
       **************************************************************
        1600-PRINT-DATA.
@@ -117,52 +596,187 @@
            MOVE I-YEAR          TO L-YEAR1.
            MOVE I-LOAN          TO L-LOAN1.
            MOVE TOTAL           TO L-TOTAL1.
-           IF REC-CT IS EQUAL TO 8 THEN
+      * STUDENT-LINE-CT IS THE NAME LINE + ONE LINE PER I-PAID
+      * OCCURRENCE + THE TOTAL-PAID LINE + THE BALANCE LINE - THE
+      * ACTUAL NUMBER OF LINES THIS STUDENT'S BLOCK WILL PRINT, SO
+      * THE PAGE BREAK BELOW IS DRIVEN BY REAL PRINTED LINES RATHER
+      * THAN A FLAT PER-STUDENT COUNT.
+           COMPUTE STUDENT-LINE-CT = I-PAY-CT + 3.
+           IF REC-CT + STUDENT-LINE-CT > PAGE-SIZE-LINES THEN
       /
-             WRITE PRNT-REC FROM PRNT-DATA1
-               AFTER ADVANCING PAGE
-               SUBTRACT 8 FROM REC-CT
-             ELSE
-               WRITE PRNT-REC FROM PRNT-DATA1
-                 AFTER ADVANCING 1 LINE
-             END-IF.
+             PERFORM 1400-PRINT-HEAD
+             MOVE 0 TO REC-CT
+           END-IF.
+           WRITE PRNT-REC FROM PRNT-DATA1
+             AFTER ADVANCING 1 LINE.
            PERFORM 1650-PRINT-PAID
-             VARYING SUB FROM 1 BY 1 UNTIL SUB > 4.
+             VARYING SUB FROM 1 BY 1 UNTIL SUB > I-PAY-CT.
              WRITE PRNT-REC FROM PRNT-DATA3
                AFTER ADVANCING 1 LINE.
            IF TOTAL <= I-LOAN
              WRITE PRNT-REC FROM PRNT-BALANCE1
                BEFORE ADVANCING 1 LINE
+             IF BAL-AMT > DELINQUENT-THRESHOLD
+               PERFORM 1620-WRITE-EXCEPTION
+             END-IF
            ELSE
              MOVE L-BALANCE TO N-BALANCE
                WRITE PRNT-REC FROM PRNT-BALANCE2
                  BEFORE ADVANCING 1 LINE
+             SUBTRACT I-LOAN FROM TOTAL GIVING OVERPAID-AMT
+             ADD 1 TO GT-OVERPAID-CT
+             ADD OVERPAID-AMT TO GT-OVERPAID-SUM
+             PERFORM 1620-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 1630-WRITE-EXTRACT.
+           ADD STUDENT-LINE-CT TO REC-CT.
+           ADD 1 TO GT-STUDENT-CT.
+           ADD I-LOAN TO GT-LOAN-SUM.
+           ADD TOTAL TO GT-PAID-SUM.
+      * ONLY GENUINE BALANCES DUE ADD INTO GT-BALANCE-SUM - AN
+      * OVERPAID STUDENT'S NEGATIVE BAL-AMT IS ALREADY CAPTURED
+      * SEPARATELY IN GT-OVERPAID-CT/GT-OVERPAID-SUM ABOVE AND MUST
+      * NOT NET AGAINST WHAT THE REST OF THE PORTFOLIO STILL OWES.
+           IF BAL-AMT > 0
+             ADD BAL-AMT TO GT-BALANCE-SUM
            END-IF.
-           ADD 1 TO REC-CT.
 
        1650-PRINT-PAID.
            MOVE I-PAID (SUB) TO L-PAID1.
              WRITE PRNT-REC FROM PRNT-DATA2
                AFTER ADVANCING 1 LINE.
       **************************************************************
+      * WRITES ONE LINE TO THE EXCEPTION REPORT FOR AN OVERPAID OR
+      * DELINQUENT ACCOUNT *
+      **************************************************************
+       1620-WRITE-EXCEPTION.
+           MOVE I-NAME     TO EX-NAME.
+           MOVE I-LOAN     TO EX-LOAN.
+           MOVE TOTAL      TO EX-PAID.
+           MOVE L-BALANCE  TO EX-BALANCE.
+           IF TOTAL > I-LOAN
+             MOVE 'OVERPAID'  TO EX-FLAG
+           ELSE
+             MOVE 'DELINQUENT' TO EX-FLAG
+           END-IF.
+           WRITE EXCP-REC FROM EXCP-DATA.
+      **************************************************************
+      * WRITES ONE RECORD TO THE MACHINE-READABLE EXTRACT FOR THE
+      * LOAN-SERVICING VENDOR'S NIGHTLY LOAD JOB *
+      **************************************************************
+       1630-WRITE-EXTRACT.
+           MOVE I-NAME     TO X-NAME.
+           MOVE I-DEGREE   TO X-DEGREE.
+           MOVE I-YEAR     TO X-YEAR.
+           MOVE I-LOAN     TO X-LOAN.
+           MOVE TOTAL      TO X-PAID.
+           MOVE BAL-AMT    TO X-BALANCE.
+           IF TOTAL > I-LOAN
+             MOVE 'Y' TO X-OVERPAID-FLAG
+           ELSE
+             MOVE 'N' TO X-OVERPAID-FLAG
+           END-IF.
+           WRITE XTRC-REC.
+      **************************************************************
       * CALCULATE THE TOTAL AMOUNT PAID
       **************************************************************
        1700-CALC-TOTAL.
            MOVE 0 TO TOTAL.
            PERFORM 1750-ADD-PAID
-             VARYING SUB FROM 1 BY 1 UNTIL SUB > 4.
+             VARYING SUB FROM 1 BY 1 UNTIL SUB > I-PAY-CT.
 
        1750-ADD-PAID.
            ADD I-PAID (SUB) TO TOTAL.
       **************************************************************
-      * CALCULATE LEFTOVER BALANCE
+      * CALCULATE LEFTOVER BALANCE, THEN ACCRUE ONE PERIOD OF
+      * INTEREST ON ANY REMAINING (NON-OVERPAID) BALANCE
       **************************************************************
        1800-CALC-BALANCE.
-           SUBTRACT TOTAL FROM I-LOAN GIVING
-                L-BALANCE.
+           SUBTRACT TOTAL FROM I-LOAN GIVING BAL-AMT.
+           IF BAL-AMT > 0
+             PERFORM 1810-ACCRUE-INTEREST
+           END-IF.
+           MOVE BAL-AMT TO L-BALANCE.
+
+      **************************************************************
+      * LOOKS UP THE INTEREST RATE FOR THE STUDENT'S CLASS STANDING
+      * AND ADDS ONE PERIOD OF INTEREST TO THE OUTSTANDING BALANCE
+      **************************************************************
+       1810-ACCRUE-INTEREST.
+           MOVE 0 TO INT-RATE.
+           SET RATE-IDX TO 1.
+           SEARCH INT-RATE-ENTRY
+             AT END
+               MOVE 0 TO INT-RATE
+             WHEN RATE-YEAR (RATE-IDX) = I-YEAR
+               MOVE RATE-PCT (RATE-IDX) TO INT-RATE
+           END-SEARCH.
+           COMPUTE BAL-AMT = BAL-AMT + (BAL-AMT * INT-RATE).
       **************************************************************
-      * READS THE INPUT FILE *
+      * PRINTS THE RUN GRAND-TOTAL TRAILER PAGE *
+      **************************************************************
+       1900-PRINT-TOTALS.
+           PERFORM 1405-PRINT-RUN-STAMP.
+           MOVE GT-STUDENT-CT   TO T-STUDENT-CT.
+           MOVE GT-LOAN-SUM     TO T-LOAN-SUM.
+           MOVE GT-PAID-SUM     TO T-PAID-SUM.
+           MOVE GT-BALANCE-SUM  TO T-BALANCE-SUM.
+           MOVE GT-OVERPAID-CT  TO T-OVERPAID-CT.
+           MOVE GT-OVERPAID-SUM TO T-OVERPAID-SUM.
+           WRITE PRNT-REC FROM PRNT-TOTALS-HEAD
+             AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TOTALS1
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TOTALS2
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TOTALS3
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TOTALS4
+             AFTER ADVANCING 1 LINE.
+           MOVE SPACES TO PRNT-REC.
+           WRITE PRNT-REC
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TOTALS5
+             AFTER ADVANCING 1 LINE.
+           WRITE PRNT-REC FROM PRNT-TOTALS6
+             AFTER ADVANCING 1 LINE.
+      **************************************************************
+      * READS THE INPUT FILE. I-PAY-CT (BYTES 36-37 OF THE RECORD)
+      * IS MOVED IN AHEAD OF THE GROUP MOVE SO THE OCCURS DEPENDING
+      * ON TABLE IS SIZED BEFORE INPUT-DATA IS POPULATED - COBOL
+      * WOULD OTHERWISE SIZE THE MOVE ON I-PAY-CT'S OLD VALUE.
       **************************************************************
        2000-READ-INPUT.
-           READ INPUT-FILE INTO INPUT-DATA
+           READ INPUT-FILE
+             AT END MOVE 1 TO EOF-I.
+           IF EOF-I NOT = 1 AND INPUT-STATUS NOT = '00'
+             DISPLAY 'LAB5: INPUT-FILE READ ERROR, STATUS='
+               INPUT-STATUS
+             STOP RUN
+           END-IF.
+           IF EOF-I NOT = 1
+             MOVE INPUT-REC (36:2) TO I-PAY-CT
+             IF I-PAY-CT NOT NUMERIC OR I-PAY-CT < 1 OR I-PAY-CT > 12
+               MOVE 1 TO I-PAY-CT
+             END-IF
+             MOVE INPUT-REC        TO INPUT-DATA
+             MOVE INPUT-REC (36:2) TO I-PAY-CT
+           END-IF.
+      **************************************************************
+      * RETURNS THE NEXT DEGREE/NAME SEQUENCED RECORD FROM THE SORT.
+      * SAME TWO-STEP TECHNIQUE AS 2000-READ-INPUT ABOVE - I-PAY-CT
+      * IS CARRIED IN SD-REC AT THE SAME OFFSET AS INPUT-REC.
+      **************************************************************
+       2010-RETURN-SORTED.
+           RETURN SORT-FILE
              AT END MOVE 1 TO EOF-I.
+           IF EOF-I NOT = 1
+             MOVE SD-REC (36:2) TO I-PAY-CT
+             IF I-PAY-CT NOT NUMERIC OR I-PAY-CT < 1 OR I-PAY-CT > 12
+               MOVE 1 TO I-PAY-CT
+             END-IF
+             MOVE SD-REC        TO INPUT-DATA
+           END-IF.
