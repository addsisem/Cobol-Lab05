@@ -0,0 +1,6 @@
+      **************************************************************
+      * PRINT-FILE RECORD - SHARED BY LAB5 AND LAB5INQ *
+      **************************************************************
+       FD PRNT-FILE
+           LABEL RECORDS ARE OMITTED.
+       01 PRNT-REC      PIC X(63).
