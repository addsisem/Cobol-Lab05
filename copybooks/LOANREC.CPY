@@ -0,0 +1,16 @@
+      **************************************************************
+      * LOAN-RECORD LAYOUT - SHARED BY LAB5 AND LAB5INQ SO BOTH
+      * PROGRAMS AGREE ON THE SHAPE OF A STUDENT LOAN RECORD.
+      * I-PAY-CT DRIVES THE SIZE OF THE I-PAID TABLE SO QUARTERLY
+      * (4) AND MONTHLY (UP TO 12) PAYERS CAN BOTH BE CARRIED IN
+      * THE SAME INPUT FILE. I-PAY-CT MUST PRECEDE I-PAID IN THE
+      * RECORD AND I-PAID MUST STAY LAST.
+      **************************************************************
+       01 INPUT-DATA.
+         03 I-NAME       PIC X(20).
+         03 I-DEGREE     PIC X(4).
+         03 I-YEAR       PIC X(4).
+         03 I-LOAN       PIC 9(5)V99.
+         03 I-PAY-CT     PIC 9(2).
+         03 I-PAID OCCURS 1 TO 12 TIMES
+              DEPENDING ON I-PAY-CT PIC 9(4)V99.
