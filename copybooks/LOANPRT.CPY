@@ -0,0 +1,36 @@
+      **************************************************************
+      * STUDENT DETAIL PRINT LAYOUTS - SHARED BY LAB5 AND LAB5INQ
+      * SO THE INQUIRY PROGRAM'S OUTPUT LINES UP WITH THE MAIN
+      * LOAN REPORT.
+      **************************************************************
+       01 PRNT-DATA1.
+         03 FILLER      PIC X(8)        VALUE SPACES.
+         03 L-NAME1     PIC X(20).
+         03 L-DEGREE1   PIC X(4).
+         03 FILLER      PIC X(4)        VALUE SPACES.
+         03 L-YEAR1     PIC X(4).
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 L-LOAN1     PIC 99999.99.
+
+       01 PRNT-DATA2.
+         03 FILLER      PIC X(53)       VALUE SPACES.
+         03 L-PAID1     PIC 9999.99.
+
+      * L-TOTAL1/L-BALANCE/N-BALANCE ARE SCALED ONE DIGIT WIDER THAN
+      * L-LOAN1 ABOVE BECAUSE THEY RECEIVE TOTAL/BAL-AMT - A SUM OF
+      * UP TO 12 INSTALLMENTS, NOT A SINGLE LOAN AMOUNT.
+       01 PRNT-DATA3.
+         03 FILLER      PIC X(40)       VALUE SPACES.
+         03 FILLER      PIC X(10)       VALUE 'TOTAL PAID'.
+         03 FILLER      PIC X(2)        VALUE SPACES.
+         03 L-TOTAL1    PIC $$$,$$$9.99.
+
+       01 PRNT-BALANCE1.
+         03 FILLER      PIC X(7)        VALUE 'BALANCE'.
+         03 FILLER      PIC X(12)        VALUE SPACES.
+         03 L-BALANCE   PIC $$$,$$$9.99-.
+
+       01 PRNT-BALANCE2.
+         03 FILLER      PIC X(16)       VALUE 'OVERPAID BALANCE'.
+         03 FILLER      PIC X(3)        VALUE SPACES.
+         03 N-BALANCE   PIC $$$,$$$9.99-.
