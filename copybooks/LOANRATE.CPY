@@ -0,0 +1,17 @@
+      **************************************************************
+      * ANNUAL INTEREST RATE TABLE, KEYED BY CLASS STANDING
+      * (I-YEAR). SHARED BY LAB5 AND LAB5INQ SO A BALANCE SHOWN ON
+      * AN INQUIRY MATCHES THE MAIN LOAN REPORT. A YEAR CODE NOT
+      * FOUND IN THE TABLE ACCRUES NO INTEREST.
+      **************************************************************
+       01 INT-RATE-TABLE-DATA.
+         03 FILLER PIC X(9) VALUE 'FR  00325'.
+         03 FILLER PIC X(9) VALUE 'SO  00350'.
+         03 FILLER PIC X(9) VALUE 'JR  00375'.
+         03 FILLER PIC X(9) VALUE 'SR  00400'.
+         03 FILLER PIC X(9) VALUE 'GR  00450'.
+       01 INT-RATE-TABLE REDEFINES INT-RATE-TABLE-DATA.
+         03 INT-RATE-ENTRY OCCURS 5 TIMES INDEXED BY RATE-IDX.
+           05 RATE-YEAR   PIC X(4).
+           05 RATE-PCT    PIC 9V9999.
+       01 INT-RATE            PIC 9V9999   VALUE 0.
