@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LAB5INQ.
+       AUTHOR. Addyson Sisemore
+      * ON-DEMAND LOOKUP AGAINST THE INDEXED LOAN FILE MAINTAINED
+      * BY LAB5 - LETS THE BURSAR'S OFFICE PULL A SINGLE STUDENT'S
+      * SCHEDULE WITHOUT WAITING FOR THE NEXT BATCH REPORT RUN.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INPUT-FILE ASSIGN TO 'DA-S-INPUT'
+             ORGANIZATION IS INDEXED
+             ACCESS MODE IS RANDOM
+             RECORD KEY IS IR-NAME
+             FILE STATUS IS INPUT-STATUS.
+           SELECT PRNT-FILE ASSIGN TO 'UR-S-PRNT'.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD INPUT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01 INPUT-REC.
+         03 IR-NAME       PIC X(20).
+         03 FILLER        PIC X(89).
+       COPY LOANPFD.
+
+       WORKING-STORAGE SECTION.
+       01 INPUT-STATUS     PIC XX       VALUE '00'.
+       01 INQUIRY-NAME     PIC X(20)    VALUE SPACES.
+       01 TOTAL            PIC 9(6)V99  VALUE 0.
+       01 BAL-AMT          PIC S9(6)V99 VALUE 0.
+       01 SUB              PIC 999999.
+      **************************************************************
+      * INPUT-VALIDATION WORK AREAS FOR 1070-CHECK-NUMERIC - SAME
+      * EDITS LAB5's 1070-CHECK-NUMERIC APPLIES BEFORE TRUSTING A
+      * RECORD WITH ARITHMETIC, SO A BAD RECORD SITTING IN THE
+      * MASTER FILE (ONE LAB5 WOULD HAVE ROUTED TO SUSP-FILE) DOESN'T
+      * SILENTLY COMPUTE A GARBAGE TOTAL/BALANCE HERE INSTEAD.
+      **************************************************************
+       01 VALID-REC-SW     PIC X(1)     VALUE 'Y'.
+         88 VALID-RECORD               VALUE 'Y'.
+       01 REASON-TEXT      PIC X(30)    VALUE SPACES.
+       COPY LOANREC.
+      **************************************************************
+      * LAYOUT FOR THE 1ST DATA BLOCK OF REPORT PRNTING *
+      **************************************************************
+       COPY LOANPRT.
+      **************************************************************
+      * ANNUAL INTEREST RATE TABLE - SAME RATES LAB5 USES, SO THE
+      * BALANCE SHOWN HERE MATCHES THE MAIN LOAN REPORT.
+      **************************************************************
+       COPY LOANRATE.
+
+      **************************************************************
+      *       START OF PROCEDURE DIVISION       *
+      **************************************************************
+       PROCEDURE DIVISION.
+       000-MAINLINE.
+           DISPLAY 'ENTER STUDENT NAME: ' WITH NO ADVANCING.
+           ACCEPT INQUIRY-NAME.
+           OPEN INPUT INPUT-FILE.
+           IF INPUT-STATUS NOT = '00'
+             DISPLAY 'LAB5INQ: INPUT-FILE OPEN FAILED, STATUS='
+               INPUT-STATUS
+             STOP RUN
+           END-IF.
+           OPEN OUTPUT PRNT-FILE.
+           PERFORM 1000-LOOKUP-STUDENT.
+           CLOSE INPUT-FILE
+                 PRNT-FILE.
+           STOP RUN.
+      **************************************************************
+      * READS THE STUDENT DIRECTLY BY NAME. A MISS IS REPORTED TO
+      * THE OPERATOR AND NOTHING IS PRINTED.
+      **************************************************************
+       1000-LOOKUP-STUDENT.
+           MOVE INQUIRY-NAME TO IR-NAME.
+           READ INPUT-FILE
+             INVALID KEY
+               DISPLAY 'STUDENT NOT FOUND: ' INQUIRY-NAME
+             NOT INVALID KEY
+               MOVE INPUT-REC (36:2) TO I-PAY-CT
+               IF I-PAY-CT NOT NUMERIC OR I-PAY-CT < 1
+                                       OR I-PAY-CT > 12
+                 MOVE 1 TO I-PAY-CT
+               END-IF
+               MOVE INPUT-REC TO INPUT-DATA
+               MOVE INPUT-REC (36:2) TO I-PAY-CT
+               PERFORM 1070-CHECK-NUMERIC
+               IF VALID-RECORD
+                 PERFORM 1050-CALC-TOTAL
+                 PERFORM 1100-CALC-BALANCE
+                 PERFORM 1200-PRINT-STUDENT
+               ELSE
+                 DISPLAY 'STUDENT RECORD FAILED VALIDATION: '
+                   INQUIRY-NAME ' - ' REASON-TEXT
+               END-IF
+           END-READ.
+      **************************************************************
+      * VALIDATES I-LOAN AND EVERY I-PAID OCCURRENCE ARE NUMERIC
+      * BEFORE THE RECORD IS TRUSTED WITH ARITHMETIC - MIRRORS LAB5's
+      * 1070-CHECK-NUMERIC/1075-CHECK-PAID SO THE TWO PROGRAMS AGREE
+      * ON WHICH RECORDS ARE SAFE TO CALCULATE AND PRINT.
+      **************************************************************
+       1070-CHECK-NUMERIC.
+           MOVE 'Y' TO VALID-REC-SW.
+           MOVE SPACES TO REASON-TEXT.
+           IF I-LOAN NOT NUMERIC
+             MOVE 'N'                    TO VALID-REC-SW
+             MOVE 'I-LOAN NOT NUMERIC'    TO REASON-TEXT
+           END-IF.
+           IF VALID-RECORD
+             AND (I-PAY-CT NOT NUMERIC
+               OR I-PAY-CT < 1 OR I-PAY-CT > 12)
+             MOVE 'N'                    TO VALID-REC-SW
+             MOVE 'I-PAY-CT OUT OF RANGE' TO REASON-TEXT
+           END-IF.
+           IF VALID-RECORD
+             PERFORM 1075-CHECK-PAID
+               VARYING SUB FROM 1 BY 1 UNTIL SUB > I-PAY-CT
+                 OR NOT VALID-RECORD
+           END-IF.
+
+       1075-CHECK-PAID.
+           IF I-PAID (SUB) NOT NUMERIC
+             MOVE 'N'                    TO VALID-REC-SW
+             MOVE 'I-PAID NOT NUMERIC'    TO REASON-TEXT
+           END-IF.
+      **************************************************************
+      * CALCULATE THE TOTAL AMOUNT PAID
+      **************************************************************
+       1050-CALC-TOTAL.
+           MOVE 0 TO TOTAL.
+           PERFORM 1060-ADD-PAID
+             VARYING SUB FROM 1 BY 1 UNTIL SUB > I-PAY-CT.
+
+       1060-ADD-PAID.
+           ADD I-PAID (SUB) TO TOTAL.
+      **************************************************************
+      * CALCULATE LEFTOVER BALANCE, THEN ACCRUE ONE PERIOD OF
+      * INTEREST ON ANY REMAINING (NON-OVERPAID) BALANCE
+      **************************************************************
+       1100-CALC-BALANCE.
+           SUBTRACT TOTAL FROM I-LOAN GIVING BAL-AMT.
+           IF BAL-AMT > 0
+             PERFORM 1110-ACCRUE-INTEREST
+           END-IF.
+           MOVE BAL-AMT TO L-BALANCE.
+
+      **************************************************************
+      * LOOKS UP THE INTEREST RATE FOR THE STUDENT'S CLASS STANDING
+      * AND ADDS ONE PERIOD OF INTEREST TO THE OUTSTANDING BALANCE
+      **************************************************************
+       1110-ACCRUE-INTEREST.
+           MOVE 0 TO INT-RATE.
+           SET RATE-IDX TO 1.
+           SEARCH INT-RATE-ENTRY
+             AT END
+               MOVE 0 TO INT-RATE
+             WHEN RATE-YEAR (RATE-IDX) = I-YEAR
+               MOVE RATE-PCT (RATE-IDX) TO INT-RATE
+           END-SEARCH.
+           COMPUTE BAL-AMT = BAL-AMT + (BAL-AMT * INT-RATE).
+      **************************************************************
+      * PRINTS THE SCHEDULE INFORMATION *
+      **************************************************************
+       1200-PRINT-STUDENT.
+           MOVE I-NAME          TO L-NAME1.
+           MOVE I-DEGREE        TO L-DEGREE1.
+           MOVE I-YEAR          TO L-YEAR1.
+           MOVE I-LOAN          TO L-LOAN1.
+           MOVE TOTAL           TO L-TOTAL1.
+           WRITE PRNT-REC FROM PRNT-DATA1
+             AFTER ADVANCING 1 LINE.
+           PERFORM 1210-PRINT-PAID
+             VARYING SUB FROM 1 BY 1 UNTIL SUB > I-PAY-CT.
+           WRITE PRNT-REC FROM PRNT-DATA3
+             AFTER ADVANCING 1 LINE.
+           IF TOTAL <= I-LOAN
+             WRITE PRNT-REC FROM PRNT-BALANCE1
+               BEFORE ADVANCING 1 LINE
+           ELSE
+             MOVE L-BALANCE TO N-BALANCE
+             WRITE PRNT-REC FROM PRNT-BALANCE2
+               BEFORE ADVANCING 1 LINE
+           END-IF.
+
+       1210-PRINT-PAID.
+           MOVE I-PAID (SUB) TO L-PAID1.
+           WRITE PRNT-REC FROM PRNT-DATA2
+             AFTER ADVANCING 1 LINE.
